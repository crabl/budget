@@ -2,39 +2,148 @@ IDENTIFICATION DIVISION.
 	PROGRAM-ID. MAIN.
 	AUTHOR. CRABL.
 
+ENVIRONMENT DIVISION.
+	INPUT-OUTPUT SECTION.
+		FILE-CONTROL.
+			SELECT LoanHistoryFile ASSIGN TO "LNHIST"
+				ORGANIZATION IS SEQUENTIAL
+				FILE STATUS IS LoanHistoryStatus.
+			SELECT AuditLogFile ASSIGN TO "LNAUDIT"
+				ORGANIZATION IS SEQUENTIAL
+				FILE STATUS IS AuditLogStatus.
+			SELECT GLExtractFile ASSIGN TO "LNGLEXT"
+				ORGANIZATION IS SEQUENTIAL
+				FILE STATUS IS GLExtractStatus.
+
 DATA DIVISION.
+	FILE SECTION.
+	FD  LoanHistoryFile.
+		COPY "lnhist.cpy".
+	FD  AuditLogFile.
+		COPY "lnaudit.cpy".
+	FD  GLExtractFile.
+		COPY "lnglext.cpy".
+
 	WORKING-STORAGE SECTION.
-		01 InterestCalculation.
-			02 Inputs.
-				03 Principal PIC 9(5).
-				03 NumberOfYears PIC 9(4).
-				03 InterestRate PIC 9(4).
-				03 CalculationMethod PIC X(2).
-			02 Outputs.
-			 	03 SimpleInterest PIC 999999.99.
-				03 CompoundInterest PIC 999999.99.
+		COPY "loancalc.cpy".
+		COPY "lnamort.cpy".
+
+		01 LoanHistoryStatus PIC X(2).
+		01 AuditLogStatus PIC X(2).
+		01 GLExtractStatus PIC X(2).
 
 PROCEDURE DIVISION.
-	DISPLAY "Principal Amount: $" WITH NO ADVANCING.
-	ACCEPT Principal.
-
-	DISPLAY "Loan Term (years): " WITH NO ADVANCING.
-	ACCEPT NumberOfYears.
-
-	DISPLAY "Interest Rate (%): " WITH NO ADVANCING.
-	ACCEPT InterestRate.
-
-	DISPLAY "Calculation Method (SI/CO): " WITH NO ADVANCING.
-	ACCEPT CalculationMethod.
-
-	EVALUATE CalculationMethod
-		WHEN "SI"
-			COMPUTE SimpleInterest = Principal + (Principal * NumberOfYears * (InterestRate / 100))
-			DISPLAY "SIMPLE INTREST IS ", SimpleInterest
-		WHEN "CO"
-			COMPUTE CompoundInterest = Principal * (1 + (InterestRate / 100)) ** NumberOfYears
-			DISPLAY "COMPOUND INTREST IS ", CompoundInterest
-		WHEN OTHER
-			DISPLAY "Invalid Calculation Method (must be either SI or CO)"
-	END-EVALUATE
-	STOP RUN.
+	0000-Main.
+		PERFORM 1000-Get-Loan-Input
+		CALL "LNCALC" USING InterestCalculation, AmortizationSchedule
+		PERFORM 2000-Display-Result
+		PERFORM 4000-Write-Audit-Record
+		IF Input-Valid
+			PERFORM 3000-Record-History
+			PERFORM 5000-Write-GL-Extract
+		END-IF
+		STOP RUN.
+
+	1000-Get-Loan-Input.
+		DISPLAY "Principal Amount: $" WITH NO ADVANCING
+		ACCEPT Principal
+
+		DISPLAY "Loan Term (years): " WITH NO ADVANCING
+		ACCEPT NumberOfYears
+
+		DISPLAY "Interest Rate (%): " WITH NO ADVANCING
+		ACCEPT InterestRate
+
+		DISPLAY "Calculation Method (SI/CO/AM): " WITH NO ADVANCING
+		ACCEPT CalculationMethod.
+
+	2000-Display-Result.
+		IF Input-Invalid
+			DISPLAY "*** ", EditMessage
+		ELSE
+			EVALUATE CalculationMethod
+				WHEN "SI"
+					DISPLAY "SIMPLE INTREST IS ", SimpleInterest
+				WHEN "CO"
+					DISPLAY "COMPOUND INTREST IS ", CompoundInterest
+					PERFORM 2100-Display-Amortization-Schedule
+				WHEN "AM"
+					DISPLAY "INSTALLMENT PAYMENT IS ", InstallmentPayment
+					DISPLAY "TOTAL INTEREST PAID IS ", TotalInterestPaid
+					PERFORM 2100-Display-Amortization-Schedule
+			END-EVALUATE
+		END-IF.
+
+	2100-Display-Amortization-Schedule.
+		DISPLAY "YEAR   OPENING BAL   INTEREST   CLOSING BAL"
+		PERFORM 2110-Display-Amortization-Line
+			VARYING AmortIndex FROM 1 BY 1
+			UNTIL AmortIndex > AmortizationEntryCount.
+
+	2110-Display-Amortization-Line.
+		DISPLAY AmortYear(AmortIndex) SPACE
+			AmortOpeningBalance(AmortIndex) SPACE
+			AmortInterestAccrued(AmortIndex) SPACE
+			AmortClosingBalance(AmortIndex).
+
+	3000-Record-History.
+		OPEN EXTEND LoanHistoryFile
+		IF LoanHistoryStatus = "35"
+			OPEN OUTPUT LoanHistoryFile
+		END-IF
+		ACCEPT HistoryDate FROM DATE YYYYMMDD
+		MOVE Principal TO HistoryPrincipal
+		MOVE NumberOfYears TO HistoryNumberOfYears
+		MOVE InterestRate TO HistoryInterestRate
+		MOVE CalculationMethod TO HistoryCalcMethod
+		MOVE SimpleInterest TO HistorySimpleInterest
+		MOVE CompoundInterest TO HistoryCompoundInterest
+		MOVE InstallmentPayment TO HistoryInstallmentPayment
+		MOVE TotalInterestPaid TO HistoryTotalInterestPaid
+		WRITE LoanHistoryRecord
+		CLOSE LoanHistoryFile.
+
+	4000-Write-Audit-Record.
+		OPEN EXTEND AuditLogFile
+		IF AuditLogStatus = "35"
+			OPEN OUTPUT AuditLogFile
+		END-IF
+		ACCEPT AuditRunDate FROM DATE YYYYMMDD
+		ACCEPT AuditRunTime FROM TIME
+		ACCEPT AuditOperatorId FROM ENVIRONMENT "USER"
+		MOVE Principal TO AuditPrincipal
+		MOVE NumberOfYears TO AuditNumberOfYears
+		MOVE InterestRate TO AuditInterestRate
+		MOVE CalculationMethod TO AuditCalcMethod
+		MOVE SimpleInterest TO AuditSimpleInterest
+		MOVE CompoundInterest TO AuditCompoundInterest
+		MOVE InstallmentPayment TO AuditInstallmentPayment
+		MOVE TotalInterestPaid TO AuditTotalInterestPaid
+		IF Input-Valid
+			MOVE "V" TO AuditStatus
+			MOVE SPACES TO AuditMessage
+		ELSE
+			MOVE "E" TO AuditStatus
+			MOVE EditMessage TO AuditMessage
+		END-IF
+		WRITE AuditLogRecord
+		CLOSE AuditLogFile.
+
+	5000-Write-GL-Extract.
+		OPEN EXTEND GLExtractFile
+		IF GLExtractStatus = "35"
+			OPEN OUTPUT GLExtractFile
+		END-IF
+		MOVE AuditRunDate TO GLLoanIdDate
+		MOVE AuditRunTime TO GLLoanIdSeq
+		MOVE CalculationMethod TO GLCalcMethod
+		EVALUATE CalculationMethod
+			WHEN "SI"
+				MOVE SimpleInterest TO GLInterestAmount
+			WHEN "CO"
+				MOVE CompoundInterest TO GLInterestAmount
+			WHEN "AM"
+				MOVE TotalInterestPaid TO GLInterestAmount
+		END-EVALUATE
+		WRITE GLExtractRecord
+		CLOSE GLExtractFile.
