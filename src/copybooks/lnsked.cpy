@@ -0,0 +1,15 @@
+*>    Amortization schedule detail - one record per year, for the CO
+*>    and AM batch requests that build a year-by-year breakdown.  The
+*>    summary line in LNBATOUT only carries the headline totals; this
+*>    is the detail auditors and customers actually ask to see, tied
+*>    back to the source request by the same run-date + sequence key
+*>    LNGLEXT uses.
+01  ScheduleDetailRecord.
+	02 SkedLoanId.
+		03 SkedLoanIdDate PIC 9(8).
+		03 SkedLoanIdSeq PIC 9(8).
+	02 SkedCalcMethod PIC X(2).
+	02 SkedYear PIC 9(4).
+	02 SkedOpeningBalance PIC 999999999.99.
+	02 SkedInterestAccrued PIC 999999999.99.
+	02 SkedClosingBalance PIC 999999999.99.
