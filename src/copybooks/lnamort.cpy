@@ -0,0 +1,9 @@
+*>    Year-by-year amortization detail built by LNCALC for the
+*>    calculation methods that pay a balance down over time (CO, AM).
+01  AmortizationSchedule.
+	02 AmortizationEntryCount PIC 9(4).
+	02 AmortizationEntry OCCURS 100 TIMES INDEXED BY AmortIndex.
+		03 AmortYear PIC 9(4).
+		03 AmortOpeningBalance PIC 999999999.99.
+		03 AmortInterestAccrued PIC 999999999.99.
+		03 AmortClosingBalance PIC 999999999.99.
