@@ -0,0 +1,19 @@
+*>    Shared loan calculation record - Inputs / Outputs for MAIN,
+*>    LNBATCH and LNCALC.  Kept in one copybook so the three programs
+*>    can never drift apart on field sizes or names.
+01  InterestCalculation.
+	02 Inputs.
+		03 Principal PIC 9(9)V99.
+		03 NumberOfYears PIC 9(4).
+		03 InterestRate PIC 9(3)V99.
+		03 CalculationMethod PIC X(2).
+	02 Outputs.
+		03 SimpleInterest PIC 999999999.99.
+		03 CompoundInterest PIC 999999999.99.
+		03 InstallmentPayment PIC 999999999.99.
+		03 TotalInterestPaid PIC 999999999.99.
+	02 EditStatus.
+		03 InputIsValid PIC X(1).
+			88 Input-Valid VALUE "Y".
+			88 Input-Invalid VALUE "N".
+		03 EditMessage PIC X(40).
