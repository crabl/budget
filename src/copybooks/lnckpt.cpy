@@ -0,0 +1,22 @@
+*>    Batch checkpoint record - the count of loan requests successfully
+*>    processed so far in the current run, so a restart can pick up
+*>    after the last checkpoint instead of reprocessing (and double
+*>    posting) requests the prior run already handled.  Also carries
+*>    the GL sequence number and the running control totals across a
+*>    restart, so a resumed run's end-of-run report balances against
+*>    the whole day's feed instead of just the post-restart remainder.
+01  CheckpointRecord.
+	02 CheckpointRecordCount PIC 9(6).
+	02 CheckpointGLSequence PIC 9(8).
+	02 CheckpointRecordsRead PIC 9(6).
+	02 CheckpointControlTotals.
+		03 CheckpointSICount PIC 9(6).
+		03 CheckpointSIPrincipal PIC 9(11)V99.
+		03 CheckpointSIAmount PIC 9(11)V99.
+		03 CheckpointCOCount PIC 9(6).
+		03 CheckpointCOPrincipal PIC 9(11)V99.
+		03 CheckpointCOAmount PIC 9(11)V99.
+		03 CheckpointAMCount PIC 9(6).
+		03 CheckpointAMPrincipal PIC 9(11)V99.
+		03 CheckpointAMAmount PIC 9(11)V99.
+		03 CheckpointRejectCount PIC 9(6).
