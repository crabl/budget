@@ -0,0 +1,7 @@
+*>    Batch loan request - one per quote, same four fields MAIN takes
+*>    at the terminal.
+01  BatchLoanRequest.
+	02 BatchPrincipal PIC 9(9)V99.
+	02 BatchNumberOfYears PIC 9(4).
+	02 BatchInterestRate PIC 9(3)V99.
+	02 BatchCalcMethod PIC X(2).
