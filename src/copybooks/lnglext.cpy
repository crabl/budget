@@ -0,0 +1,10 @@
+*>    GL extract - one record per successfully processed loan, laid
+*>    out for the downstream general-ledger posting job: a loan
+*>    identifier finance can trace back to the source run, the
+*>    calculation method, and the computed interest amount.
+01  GLExtractRecord.
+	02 GLLoanId.
+		03 GLLoanIdDate PIC 9(8).
+		03 GLLoanIdSeq PIC 9(8).
+	02 GLCalcMethod PIC X(2).
+	02 GLInterestAmount PIC 999999999.99.
