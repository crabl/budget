@@ -0,0 +1,16 @@
+*>    Audit log record - one per calculation attempt, valid or not,
+*>    so compliance can reconstruct who ran what and when.
+01  AuditLogRecord.
+	02 AuditRunDate PIC 9(8).
+	02 AuditRunTime PIC 9(8).
+	02 AuditOperatorId PIC X(8).
+	02 AuditPrincipal PIC 9(9)V99.
+	02 AuditNumberOfYears PIC 9(4).
+	02 AuditInterestRate PIC 9(3)V99.
+	02 AuditCalcMethod PIC X(2).
+	02 AuditSimpleInterest PIC 999999999.99.
+	02 AuditCompoundInterest PIC 999999999.99.
+	02 AuditInstallmentPayment PIC 999999999.99.
+	02 AuditTotalInterestPaid PIC 999999999.99.
+	02 AuditStatus PIC X(1).
+	02 AuditMessage PIC X(40).
