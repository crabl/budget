@@ -0,0 +1,12 @@
+*>    Loan history record - one per calculation performed, so a
+*>    quote can be looked back up later instead of relying on memory.
+01  LoanHistoryRecord.
+	02 HistoryDate PIC 9(8).
+	02 HistoryPrincipal PIC 9(9)V99.
+	02 HistoryNumberOfYears PIC 9(4).
+	02 HistoryInterestRate PIC 9(3)V99.
+	02 HistoryCalcMethod PIC X(2).
+	02 HistorySimpleInterest PIC 999999999.99.
+	02 HistoryCompoundInterest PIC 999999999.99.
+	02 HistoryInstallmentPayment PIC 999999999.99.
+	02 HistoryTotalInterestPaid PIC 999999999.99.
