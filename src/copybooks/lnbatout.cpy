@@ -0,0 +1,12 @@
+*>    Batch report - one line per processed quote.
+01  BatchReportRecord.
+	02 ReportPrincipal PIC 9(9)V99.
+	02 ReportNumberOfYears PIC 9(4).
+	02 ReportInterestRate PIC 9(3)V99.
+	02 ReportCalcMethod PIC X(2).
+	02 ReportSimpleInterest PIC 999999999.99.
+	02 ReportCompoundInterest PIC 999999999.99.
+	02 ReportInstallmentPayment PIC 999999999.99.
+	02 ReportTotalInterestPaid PIC 999999999.99.
+	02 ReportStatus PIC X(1).
+	02 ReportErrorMessage PIC X(40).
