@@ -0,0 +1,181 @@
+IDENTIFICATION DIVISION.
+	PROGRAM-ID. LNCALC.
+	AUTHOR. CRABL.
+
+*>    LNCALC holds the loan math that used to live inline in MAIN, so
+*>    MAIN (interactive) and LNBATCH (batch) call the same code instead
+*>    of keeping two copies of the same COMPUTE statements in sync.
+
+DATA DIVISION.
+	WORKING-STORAGE SECTION.
+		01 AmortMaxEntries PIC 9(4) VALUE 100.
+		01 MaximumInterestRate PIC 9(3)V99 VALUE 100.00.
+		01 AmortYearsToBuild PIC 9(4).
+		01 AmortWorkBalance PIC 9(9)V99.
+		01 AmortWorkInterest PIC 9(9)V99.
+		01 AmCompoundFactor PIC 9(15)V9(6).
+		01 AmReciprocalFactor PIC 9(3)V9(10).
+		01 AmWorkPayment PIC 9(9)V99.
+		01 AmWorkTotalInterest PIC 9(9)V99.
+
+*>    Set when a COMPUTE against the working fields above can't hold
+*>    the result (a legal-per-the-edit-checks rate/term combination
+*>    that compounds past what these fields were sized for) so the
+*>    caller gets a rejected calculation instead of a wrapped one.
+		01 CalculationOverflow PIC X(1) VALUE "N".
+			88 Overflow-Detected VALUE "Y".
+			88 Overflow-Not-Detected VALUE "N".
+
+LINKAGE SECTION.
+	COPY "loancalc.cpy".
+	COPY "lnamort.cpy".
+
+PROCEDURE DIVISION USING InterestCalculation, AmortizationSchedule.
+	0000-Main.
+		MOVE ZERO TO AmortizationEntryCount
+		MOVE ZERO TO SimpleInterest, CompoundInterest,
+			InstallmentPayment, TotalInterestPaid
+		SET Overflow-Not-Detected TO TRUE
+		PERFORM 0500-Edit-Input
+		IF Input-Valid
+			EVALUATE CalculationMethod
+				WHEN "SI"
+					PERFORM 1000-Calculate-Simple-Interest
+				WHEN "CO"
+					PERFORM 2000-Calculate-Compound-Interest
+					PERFORM 2500-Build-Compound-Schedule
+				WHEN "AM"
+					PERFORM 4000-Calculate-Installment
+					PERFORM 4500-Build-Installment-Schedule
+			END-EVALUATE
+			IF Overflow-Detected
+				SET Input-Invalid TO TRUE
+				MOVE "CALCULATION RESULT OUT OF RANGE" TO EditMessage
+				MOVE ZERO TO SimpleInterest, CompoundInterest,
+					InstallmentPayment, TotalInterestPaid,
+					AmortizationEntryCount
+			END-IF
+		END-IF
+		GOBACK.
+
+	0500-Edit-Input.
+		SET Input-Valid TO TRUE
+		MOVE SPACES TO EditMessage
+		IF Principal IS NOT NUMERIC OR NumberOfYears IS NOT NUMERIC
+				OR InterestRate IS NOT NUMERIC
+			SET Input-Invalid TO TRUE
+			MOVE "PRINCIPAL, TERM OR RATE IS NOT NUMERIC" TO EditMessage
+		ELSE IF Principal = ZERO
+			SET Input-Invalid TO TRUE
+			MOVE "PRINCIPAL MUST BE GREATER THAN ZERO" TO EditMessage
+		ELSE IF NumberOfYears = ZERO
+			SET Input-Invalid TO TRUE
+			MOVE "LOAN TERM MUST BE GREATER THAN ZERO" TO EditMessage
+		ELSE IF NumberOfYears > AmortMaxEntries
+			SET Input-Invalid TO TRUE
+			MOVE "LOAN TERM EXCEEDS MAXIMUM YEARS" TO EditMessage
+		ELSE IF InterestRate = ZERO
+			SET Input-Invalid TO TRUE
+			MOVE "INTEREST RATE MUST BE GREATER THAN ZERO" TO EditMessage
+		ELSE IF InterestRate > MaximumInterestRate
+			SET Input-Invalid TO TRUE
+			MOVE "INTEREST RATE IS OUT OF RANGE" TO EditMessage
+		ELSE IF CalculationMethod NOT = "SI" AND
+				CalculationMethod NOT = "CO" AND
+				CalculationMethod NOT = "AM"
+			SET Input-Invalid TO TRUE
+			MOVE "INVALID METHOD - USE SI, CO OR AM"
+				TO EditMessage
+		END-IF.
+
+	1000-Calculate-Simple-Interest.
+		COMPUTE SimpleInterest =
+			Principal + (Principal * NumberOfYears * (InterestRate / 100))
+			ON SIZE ERROR SET Overflow-Detected TO TRUE
+		END-COMPUTE.
+
+	2000-Calculate-Compound-Interest.
+		COMPUTE CompoundInterest =
+			Principal * (1 + (InterestRate / 100)) ** NumberOfYears
+			ON SIZE ERROR SET Overflow-Detected TO TRUE
+		END-COMPUTE.
+
+	2500-Build-Compound-Schedule.
+		IF NumberOfYears > AmortMaxEntries
+			MOVE AmortMaxEntries TO AmortYearsToBuild
+		ELSE
+			MOVE NumberOfYears TO AmortYearsToBuild
+		END-IF
+		MOVE AmortYearsToBuild TO AmortizationEntryCount
+		MOVE Principal TO AmortWorkBalance
+		PERFORM 2510-Build-Compound-Year
+			VARYING AmortIndex FROM 1 BY 1
+			UNTIL AmortIndex > AmortYearsToBuild OR Overflow-Detected
+		IF NOT Overflow-Detected AND AmortYearsToBuild = NumberOfYears
+			COMPUTE CompoundInterest = AmortWorkBalance - Principal
+				ON SIZE ERROR SET Overflow-Detected TO TRUE
+			END-COMPUTE
+		END-IF.
+
+	2510-Build-Compound-Year.
+		MOVE AmortIndex TO AmortYear(AmortIndex)
+		MOVE AmortWorkBalance TO AmortOpeningBalance(AmortIndex)
+		COMPUTE AmortWorkInterest = AmortWorkBalance * (InterestRate / 100)
+			ON SIZE ERROR SET Overflow-Detected TO TRUE
+		END-COMPUTE
+		MOVE AmortWorkInterest TO AmortInterestAccrued(AmortIndex)
+		COMPUTE AmortWorkBalance = AmortWorkBalance + AmortWorkInterest
+			ON SIZE ERROR SET Overflow-Detected TO TRUE
+		END-COMPUTE
+		MOVE AmortWorkBalance TO AmortClosingBalance(AmortIndex).
+
+	4000-Calculate-Installment.
+		COMPUTE AmCompoundFactor =
+			(1 + (InterestRate / 100)) ** NumberOfYears
+			ON SIZE ERROR SET Overflow-Detected TO TRUE
+		END-COMPUTE
+		IF NOT Overflow-Detected
+			COMPUTE AmReciprocalFactor = 1 / AmCompoundFactor
+				ON SIZE ERROR SET Overflow-Detected TO TRUE
+			END-COMPUTE
+		END-IF
+		IF NOT Overflow-Detected
+			COMPUTE AmWorkPayment ROUNDED =
+				(Principal * (InterestRate / 100))
+					/ (1 - AmReciprocalFactor)
+				ON SIZE ERROR SET Overflow-Detected TO TRUE
+			END-COMPUTE
+		END-IF
+		IF NOT Overflow-Detected
+			MOVE AmWorkPayment TO InstallmentPayment
+			COMPUTE AmWorkTotalInterest =
+				(AmWorkPayment * NumberOfYears) - Principal
+				ON SIZE ERROR SET Overflow-Detected TO TRUE
+			END-COMPUTE
+			MOVE AmWorkTotalInterest TO TotalInterestPaid
+		END-IF.
+
+	4500-Build-Installment-Schedule.
+		IF NumberOfYears > AmortMaxEntries
+			MOVE AmortMaxEntries TO AmortYearsToBuild
+		ELSE
+			MOVE NumberOfYears TO AmortYearsToBuild
+		END-IF
+		MOVE AmortYearsToBuild TO AmortizationEntryCount
+		MOVE Principal TO AmortWorkBalance
+		PERFORM 4510-Build-Installment-Year
+			VARYING AmortIndex FROM 1 BY 1
+			UNTIL AmortIndex > AmortYearsToBuild OR Overflow-Detected.
+
+	4510-Build-Installment-Year.
+		MOVE AmortIndex TO AmortYear(AmortIndex)
+		MOVE AmortWorkBalance TO AmortOpeningBalance(AmortIndex)
+		COMPUTE AmortWorkInterest = AmortWorkBalance * (InterestRate / 100)
+			ON SIZE ERROR SET Overflow-Detected TO TRUE
+		END-COMPUTE
+		MOVE AmortWorkInterest TO AmortInterestAccrued(AmortIndex)
+		COMPUTE AmortWorkBalance =
+			AmortWorkBalance - (AmWorkPayment - AmortWorkInterest)
+			ON SIZE ERROR SET Overflow-Detected TO TRUE
+		END-COMPUTE
+		MOVE AmortWorkBalance TO AmortClosingBalance(AmortIndex).
