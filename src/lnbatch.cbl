@@ -0,0 +1,456 @@
+IDENTIFICATION DIVISION.
+	PROGRAM-ID. LNBATCH.
+	AUTHOR. CRABL.
+
+*>    Batch driver for the loan interest calculation.  Reads a
+*>    sequential file of loan requests (the same four fields MAIN
+*>    takes interactively, one per quote) and writes the computed
+*>    results to a report file, so a whole day's queue of quotes can
+*>    run unattended instead of being keyed in one at a time.
+
+ENVIRONMENT DIVISION.
+	INPUT-OUTPUT SECTION.
+		FILE-CONTROL.
+			SELECT BatchInputFile ASSIGN TO "LNBATIN"
+				ORGANIZATION IS SEQUENTIAL
+				FILE STATUS IS BatchInputStatus.
+			SELECT BatchReportFile ASSIGN TO "LNBATOUT"
+				ORGANIZATION IS SEQUENTIAL
+				FILE STATUS IS BatchReportStatus.
+			SELECT LoanHistoryFile ASSIGN TO "LNHIST"
+				ORGANIZATION IS SEQUENTIAL
+				FILE STATUS IS LoanHistoryStatus.
+			SELECT AuditLogFile ASSIGN TO "LNAUDIT"
+				ORGANIZATION IS SEQUENTIAL
+				FILE STATUS IS AuditLogStatus.
+			SELECT CheckpointFile ASSIGN TO "LNCKPT"
+				ORGANIZATION IS SEQUENTIAL
+				FILE STATUS IS CheckpointStatus.
+			SELECT GLExtractFile ASSIGN TO "LNGLEXT"
+				ORGANIZATION IS SEQUENTIAL
+				FILE STATUS IS GLExtractStatus.
+			SELECT ScheduleFile ASSIGN TO "LNSKED"
+				ORGANIZATION IS SEQUENTIAL
+				FILE STATUS IS ScheduleStatus.
+
+DATA DIVISION.
+	FILE SECTION.
+	FD  BatchInputFile.
+		COPY "lnbatin.cpy".
+	FD  BatchReportFile.
+		COPY "lnbatout.cpy".
+	FD  LoanHistoryFile.
+		COPY "lnhist.cpy".
+	FD  AuditLogFile.
+		COPY "lnaudit.cpy".
+	FD  CheckpointFile.
+		COPY "lnckpt.cpy".
+	FD  GLExtractFile.
+		COPY "lnglext.cpy".
+	FD  ScheduleFile.
+		COPY "lnsked.cpy".
+
+	WORKING-STORAGE SECTION.
+		COPY "loancalc.cpy".
+		COPY "lnamort.cpy".
+
+		01 BatchInputStatus PIC X(2).
+			88 BatchInput-OK VALUE "00".
+			88 BatchInput-EOF VALUE "10".
+
+		01 BatchReportStatus PIC X(2).
+			88 BatchReport-OK VALUE "00".
+
+		01 LoanHistoryStatus PIC X(2).
+
+		01 AuditLogStatus PIC X(2).
+
+		01 CheckpointStatus PIC X(2).
+			88 Checkpoint-OK VALUE "00".
+
+		01 GLExtractStatus PIC X(2).
+
+		01 ScheduleStatus PIC X(2).
+
+		01 GLSequenceNumber PIC 9(8) VALUE ZERO.
+
+		01 BatchOperatorId PIC X(8).
+
+		01 TodaysDate PIC 9(8).
+
+		01 BatchControls.
+			02 BatchRecordsRead PIC 9(6) VALUE ZERO.
+
+*>    Checkpoint/restart working storage.  BatchCheckpointCount is the
+*>    running total of requests processed against this input file,
+*>    carried across restarts; CheckpointInterval controls how often
+*>    that total is saved off to the checkpoint file.
+		01 CheckpointIntervalParm PIC X(4).
+		01 CheckpointInterval PIC 9(4) VALUE 100.
+		01 BatchCheckpointCount PIC 9(6) VALUE ZERO.
+		01 BatchSkipCount PIC 9(6).
+		01 CheckpointQuotient PIC 9(6).
+		01 CheckpointRemainder PIC 9(4).
+
+*>    End-of-run control totals, accumulated by calculation method so
+*>    the run can be balanced against the count and dollar figures the
+*>    branch system says it sent over.
+		01 ControlTotals.
+			02 CT-SI-Count PIC 9(6) VALUE ZERO.
+			02 CT-SI-Principal PIC 9(11)V99 VALUE ZERO.
+			02 CT-SI-Amount PIC 9(11)V99 VALUE ZERO.
+			02 CT-CO-Count PIC 9(6) VALUE ZERO.
+			02 CT-CO-Principal PIC 9(11)V99 VALUE ZERO.
+			02 CT-CO-Amount PIC 9(11)V99 VALUE ZERO.
+			02 CT-AM-Count PIC 9(6) VALUE ZERO.
+			02 CT-AM-Principal PIC 9(11)V99 VALUE ZERO.
+			02 CT-AM-Amount PIC 9(11)V99 VALUE ZERO.
+			02 CT-Reject-Count PIC 9(6) VALUE ZERO.
+
+		01 CT-WorkAmount PIC 9(9)V99.
+
+*>    Edited counterparts of the dollar totals above, used only to
+*>    punctuate the figures for the SYSOUT report - the same
+*>    true-numeric/edited-display split used for every other dollar
+*>    amount in this system.
+		01 CT-Edited-Totals.
+			02 CT-SI-Principal-Ed PIC 99999999999.99.
+			02 CT-SI-Amount-Ed PIC 99999999999.99.
+			02 CT-CO-Principal-Ed PIC 99999999999.99.
+			02 CT-CO-Amount-Ed PIC 99999999999.99.
+			02 CT-AM-Principal-Ed PIC 99999999999.99.
+			02 CT-AM-Amount-Ed PIC 99999999999.99.
+
+PROCEDURE DIVISION.
+	0000-Main.
+		PERFORM 1000-Initialize
+		PERFORM 2000-Process-Requests UNTIL BatchInput-EOF
+		PERFORM 3000-Terminate
+		STOP RUN.
+
+*>    BatchReportFile isn't opened until after 1200-Get-Restart-Position
+*>    runs, below, since whether it opens OUTPUT (fresh run, truncate)
+*>    or EXTEND (restart, keep what the aborted run already wrote) is
+*>    driven by the restart position that paragraph works out.
+	1000-Initialize.
+		OPEN INPUT BatchInputFile
+		IF NOT BatchInput-OK
+			PERFORM 1010-Abend-Batch-Input-Open
+		END-IF
+		PERFORM 1200-Get-Restart-Position
+		IF BatchCheckpointCount > ZERO
+			OPEN EXTEND BatchReportFile
+			IF BatchReportStatus = "35"
+				OPEN OUTPUT BatchReportFile
+			END-IF
+		ELSE
+			OPEN OUTPUT BatchReportFile
+		END-IF
+		IF NOT BatchReport-OK
+			PERFORM 1020-Abend-Batch-Report-Open
+		END-IF
+		OPEN EXTEND LoanHistoryFile
+		IF LoanHistoryStatus = "35"
+			OPEN OUTPUT LoanHistoryFile
+		END-IF
+		OPEN EXTEND AuditLogFile
+		IF AuditLogStatus = "35"
+			OPEN OUTPUT AuditLogFile
+		END-IF
+		OPEN EXTEND GLExtractFile
+		IF GLExtractStatus = "35"
+			OPEN OUTPUT GLExtractFile
+		END-IF
+		OPEN EXTEND ScheduleFile
+		IF ScheduleStatus = "35"
+			OPEN OUTPUT ScheduleFile
+		END-IF
+		ACCEPT TodaysDate FROM DATE YYYYMMDD
+		ACCEPT BatchOperatorId FROM ENVIRONMENT "USER"
+		PERFORM 1100-Get-Checkpoint-Interval
+		PERFORM 1300-Skip-Processed-Record
+			VARYING BatchSkipCount FROM 1 BY 1
+			UNTIL BatchSkipCount > BatchCheckpointCount
+				OR BatchInput-EOF
+		IF BatchCheckpointCount > ZERO AND BatchInput-EOF
+			PERFORM 1400-Abend-Checkpoint-Mismatch
+		END-IF
+		READ BatchInputFile.
+
+*>    LNBATIN missing or misnamed for an unattended run - fail clearly
+*>    instead of letting the runtime abend on the first READ.
+	1010-Abend-Batch-Input-Open.
+		DISPLAY "LNBATCH ABEND - CANNOT OPEN LNBATIN, FILE STATUS "
+			BatchInputStatus
+		DISPLAY "VERIFY LNBATIN IS PRESENT AND CORRECTLY NAMED, THEN RERUN"
+		CLOSE BatchInputFile
+		CLOSE BatchReportFile
+		CLOSE LoanHistoryFile
+		CLOSE AuditLogFile
+		CLOSE GLExtractFile
+		CLOSE ScheduleFile
+		MOVE 16 TO RETURN-CODE
+		STOP RUN.
+
+*>    LNBATOUT can't be opened (bad DD/path, no write access) - fail
+*>    clearly instead of abending on the first WRITE.
+	1020-Abend-Batch-Report-Open.
+		DISPLAY "LNBATCH ABEND - CANNOT OPEN LNBATOUT, FILE STATUS "
+			BatchReportStatus
+		DISPLAY "VERIFY LNBATOUT IS WRITABLE, THEN RERUN"
+		CLOSE BatchInputFile
+		CLOSE BatchReportFile
+		CLOSE LoanHistoryFile
+		CLOSE AuditLogFile
+		CLOSE GLExtractFile
+		CLOSE ScheduleFile
+		MOVE 16 TO RETURN-CODE
+		STOP RUN.
+
+	1100-Get-Checkpoint-Interval.
+		ACCEPT CheckpointIntervalParm
+			FROM ENVIRONMENT "LNBATCH-CHECKPOINT-INTERVAL"
+		IF CheckpointIntervalParm IS NUMERIC
+				AND CheckpointIntervalParm > ZERO
+			MOVE CheckpointIntervalParm TO CheckpointInterval
+		END-IF.
+
+	1200-Get-Restart-Position.
+		MOVE ZERO TO BatchCheckpointCount, GLSequenceNumber,
+			BatchRecordsRead
+		OPEN INPUT CheckpointFile
+		IF Checkpoint-OK
+			READ CheckpointFile
+			IF Checkpoint-OK
+				MOVE CheckpointRecordCount TO BatchCheckpointCount
+				MOVE CheckpointGLSequence TO GLSequenceNumber
+				MOVE CheckpointRecordsRead TO BatchRecordsRead
+				MOVE CheckpointSICount TO CT-SI-Count
+				MOVE CheckpointSIPrincipal TO CT-SI-Principal
+				MOVE CheckpointSIAmount TO CT-SI-Amount
+				MOVE CheckpointCOCount TO CT-CO-Count
+				MOVE CheckpointCOPrincipal TO CT-CO-Principal
+				MOVE CheckpointCOAmount TO CT-CO-Amount
+				MOVE CheckpointAMCount TO CT-AM-Count
+				MOVE CheckpointAMPrincipal TO CT-AM-Principal
+				MOVE CheckpointAMAmount TO CT-AM-Amount
+				MOVE CheckpointRejectCount TO CT-Reject-Count
+			END-IF
+			CLOSE CheckpointFile
+		END-IF.
+
+	1300-Skip-Processed-Record.
+		READ BatchInputFile.
+
+*>    The checkpoint says this input file already has BatchCheckpointCount
+*>    requests processed against it, but the file ran out before the skip
+*>    loop above could read that many - the wrong (or a shorter) input
+*>    file has been mounted for this restart.  Get out without touching
+*>    the checkpoint file, so the prior valid checkpoint is still there
+*>    for a corrected retry instead of being overwritten with a bogus
+*>    clean-finish reset.
+	1400-Abend-Checkpoint-Mismatch.
+		DISPLAY "LNBATCH ABEND - CHECKPOINT/INPUT FILE MISMATCH"
+		DISPLAY "CHECKPOINT SHOWS " BatchCheckpointCount
+			" REQUEST(S) ALREADY PROCESSED, BUT LNBATIN RAN OUT"
+			" DURING RESTART SKIP"
+		DISPLAY "VERIFY THE CORRECT LNBATIN IS MOUNTED AND RERUN"
+		CLOSE BatchInputFile
+		CLOSE BatchReportFile
+		CLOSE LoanHistoryFile
+		CLOSE AuditLogFile
+		CLOSE GLExtractFile
+		CLOSE ScheduleFile
+		MOVE 16 TO RETURN-CODE
+		STOP RUN.
+
+	2000-Process-Requests.
+		ADD 1 TO BatchRecordsRead
+		ADD 1 TO BatchCheckpointCount
+		MOVE BatchPrincipal TO Principal
+		MOVE BatchNumberOfYears TO NumberOfYears
+		MOVE BatchInterestRate TO InterestRate
+		MOVE BatchCalcMethod TO CalculationMethod
+		CALL "LNCALC" USING InterestCalculation, AmortizationSchedule
+		MOVE Principal TO ReportPrincipal
+		MOVE NumberOfYears TO ReportNumberOfYears
+		MOVE InterestRate TO ReportInterestRate
+		MOVE CalculationMethod TO ReportCalcMethod
+		MOVE SimpleInterest TO ReportSimpleInterest
+		MOVE CompoundInterest TO ReportCompoundInterest
+		MOVE InstallmentPayment TO ReportInstallmentPayment
+		MOVE TotalInterestPaid TO ReportTotalInterestPaid
+		IF Input-Valid
+			MOVE "V" TO ReportStatus
+			MOVE SPACES TO ReportErrorMessage
+		ELSE
+			MOVE "E" TO ReportStatus
+			MOVE EditMessage TO ReportErrorMessage
+		END-IF
+		WRITE BatchReportRecord
+		PERFORM 2200-Write-Audit-Record
+		IF Input-Valid
+			PERFORM 2100-Record-History
+		END-IF
+		IF Input-Valid
+			PERFORM 2500-Write-GL-Extract
+		END-IF
+		IF Input-Valid AND AmortizationEntryCount > ZERO
+			PERFORM 2600-Write-Schedule-Detail
+		END-IF
+		PERFORM 2400-Accumulate-Control-Totals
+		PERFORM 2300-Checkpoint-If-Due
+		READ BatchInputFile.
+
+	2100-Record-History.
+		MOVE TodaysDate TO HistoryDate
+		MOVE Principal TO HistoryPrincipal
+		MOVE NumberOfYears TO HistoryNumberOfYears
+		MOVE InterestRate TO HistoryInterestRate
+		MOVE CalculationMethod TO HistoryCalcMethod
+		MOVE SimpleInterest TO HistorySimpleInterest
+		MOVE CompoundInterest TO HistoryCompoundInterest
+		MOVE InstallmentPayment TO HistoryInstallmentPayment
+		MOVE TotalInterestPaid TO HistoryTotalInterestPaid
+		WRITE LoanHistoryRecord.
+
+	2200-Write-Audit-Record.
+		ACCEPT AuditRunDate FROM DATE YYYYMMDD
+		ACCEPT AuditRunTime FROM TIME
+		MOVE BatchOperatorId TO AuditOperatorId
+		MOVE Principal TO AuditPrincipal
+		MOVE NumberOfYears TO AuditNumberOfYears
+		MOVE InterestRate TO AuditInterestRate
+		MOVE CalculationMethod TO AuditCalcMethod
+		MOVE SimpleInterest TO AuditSimpleInterest
+		MOVE CompoundInterest TO AuditCompoundInterest
+		MOVE InstallmentPayment TO AuditInstallmentPayment
+		MOVE TotalInterestPaid TO AuditTotalInterestPaid
+		IF Input-Valid
+			MOVE "V" TO AuditStatus
+			MOVE SPACES TO AuditMessage
+		ELSE
+			MOVE "E" TO AuditStatus
+			MOVE EditMessage TO AuditMessage
+		END-IF
+		WRITE AuditLogRecord.
+
+	2500-Write-GL-Extract.
+		ADD 1 TO GLSequenceNumber
+		MOVE TodaysDate TO GLLoanIdDate
+		MOVE GLSequenceNumber TO GLLoanIdSeq
+		MOVE CalculationMethod TO GLCalcMethod
+		EVALUATE CalculationMethod
+			WHEN "SI"
+				MOVE SimpleInterest TO GLInterestAmount
+			WHEN "CO"
+				MOVE CompoundInterest TO GLInterestAmount
+			WHEN "AM"
+				MOVE TotalInterestPaid TO GLInterestAmount
+		END-EVALUATE
+		WRITE GLExtractRecord.
+
+*>    Year-by-year detail for CO/AM requests, keyed by the same run-date
+*>    + sequence pair 2500-Write-GL-Extract just assigned to this
+*>    request, so a schedule line can be traced back to its GL posting.
+	2600-Write-Schedule-Detail.
+		PERFORM 2610-Write-Schedule-Line
+			VARYING AmortIndex FROM 1 BY 1
+			UNTIL AmortIndex > AmortizationEntryCount.
+
+	2610-Write-Schedule-Line.
+		MOVE GLLoanIdDate TO SkedLoanIdDate
+		MOVE GLLoanIdSeq TO SkedLoanIdSeq
+		MOVE CalculationMethod TO SkedCalcMethod
+		MOVE AmortYear(AmortIndex) TO SkedYear
+		MOVE AmortOpeningBalance(AmortIndex) TO SkedOpeningBalance
+		MOVE AmortInterestAccrued(AmortIndex) TO SkedInterestAccrued
+		MOVE AmortClosingBalance(AmortIndex) TO SkedClosingBalance
+		WRITE ScheduleDetailRecord.
+
+	2400-Accumulate-Control-Totals.
+		IF Input-Invalid
+			ADD 1 TO CT-Reject-Count
+		ELSE
+			EVALUATE CalculationMethod
+				WHEN "SI"
+					ADD 1 TO CT-SI-Count
+					ADD Principal TO CT-SI-Principal
+					MOVE SimpleInterest TO CT-WorkAmount
+					ADD CT-WorkAmount TO CT-SI-Amount
+				WHEN "CO"
+					ADD 1 TO CT-CO-Count
+					ADD Principal TO CT-CO-Principal
+					MOVE CompoundInterest TO CT-WorkAmount
+					ADD CT-WorkAmount TO CT-CO-Amount
+				WHEN "AM"
+					ADD 1 TO CT-AM-Count
+					ADD Principal TO CT-AM-Principal
+					MOVE TotalInterestPaid TO CT-WorkAmount
+					ADD CT-WorkAmount TO CT-AM-Amount
+			END-EVALUATE
+		END-IF.
+
+	2300-Checkpoint-If-Due.
+		DIVIDE BatchCheckpointCount BY CheckpointInterval
+			GIVING CheckpointQuotient
+			REMAINDER CheckpointRemainder
+		IF CheckpointRemainder = ZERO
+			PERFORM 2310-Write-Checkpoint
+		END-IF.
+
+	2310-Write-Checkpoint.
+		MOVE BatchCheckpointCount TO CheckpointRecordCount
+		MOVE GLSequenceNumber TO CheckpointGLSequence
+		MOVE BatchRecordsRead TO CheckpointRecordsRead
+		MOVE CT-SI-Count TO CheckpointSICount
+		MOVE CT-SI-Principal TO CheckpointSIPrincipal
+		MOVE CT-SI-Amount TO CheckpointSIAmount
+		MOVE CT-CO-Count TO CheckpointCOCount
+		MOVE CT-CO-Principal TO CheckpointCOPrincipal
+		MOVE CT-CO-Amount TO CheckpointCOAmount
+		MOVE CT-AM-Count TO CheckpointAMCount
+		MOVE CT-AM-Principal TO CheckpointAMPrincipal
+		MOVE CT-AM-Amount TO CheckpointAMAmount
+		MOVE CT-Reject-Count TO CheckpointRejectCount
+		OPEN OUTPUT CheckpointFile
+		WRITE CheckpointRecord
+		CLOSE CheckpointFile.
+
+	3000-Terminate.
+		MOVE ZERO TO CheckpointRecordCount, CheckpointGLSequence,
+			CheckpointRecordsRead, CheckpointSICount,
+			CheckpointSIPrincipal, CheckpointSIAmount,
+			CheckpointCOCount, CheckpointCOPrincipal,
+			CheckpointCOAmount, CheckpointAMCount,
+			CheckpointAMPrincipal, CheckpointAMAmount,
+			CheckpointRejectCount
+		OPEN OUTPUT CheckpointFile
+		WRITE CheckpointRecord
+		CLOSE CheckpointFile
+		CLOSE BatchInputFile
+		CLOSE BatchReportFile
+		CLOSE LoanHistoryFile
+		CLOSE AuditLogFile
+		CLOSE GLExtractFile
+		CLOSE ScheduleFile
+		DISPLAY "LNBATCH PROCESSED " BatchRecordsRead " REQUEST(S)"
+		PERFORM 3100-Display-Control-Totals.
+
+	3100-Display-Control-Totals.
+		MOVE CT-SI-Principal TO CT-SI-Principal-Ed
+		MOVE CT-SI-Amount TO CT-SI-Amount-Ed
+		MOVE CT-CO-Principal TO CT-CO-Principal-Ed
+		MOVE CT-CO-Amount TO CT-CO-Amount-Ed
+		MOVE CT-AM-Principal TO CT-AM-Principal-Ed
+		MOVE CT-AM-Amount TO CT-AM-Amount-Ed
+		DISPLAY "===== LNBATCH CONTROL TOTALS ====="
+		DISPLAY "METHOD  COUNT     TOTAL PRINCIPAL     TOTAL AMOUNT"
+		DISPLAY "SI    " CT-SI-Count "  " CT-SI-Principal-Ed "  "
+			CT-SI-Amount-Ed
+		DISPLAY "CO    " CT-CO-Count "  " CT-CO-Principal-Ed "  "
+			CT-CO-Amount-Ed
+		DISPLAY "AM    " CT-AM-Count "  " CT-AM-Principal-Ed "  "
+			CT-AM-Amount-Ed
+		DISPLAY "REJECTED REQUESTS: " CT-Reject-Count
+		DISPLAY "===================================".
